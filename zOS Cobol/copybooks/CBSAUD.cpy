@@ -0,0 +1,28 @@
+      ******************************************************************
+      * DCLGEN TABLE(CBS_ACCT_STATUS_AUDIT)                           *
+      *        LIBRARY(CBSBSDG.COPYLIB(CBSAUD))                       *
+      *        QUOTE                                                  *
+      *        APOST                                                  *
+      ******************************************************************
+      * CBS_ACCT_STATUS_AUDIT RECORDS EVERY CHANGE MADE TO            *
+      * CBS_ACCT_MSTR_DTL.ACCOUNT_STATUS - WHO CHANGED IT, WHEN, AND  *
+      * FROM WHICH PROGRAM/PARAGRAPH.                                 *
+      ******************************************************************
+        01  DCLCBS-ACCT-STATUS-AUDIT.
+      *    ACCOUNT_NUMBER
+           10 H2-ACCOUNT-NUMBER        PIC S9(18)     USAGE COMP-3.
+      *    OLD_STATUS
+           10 H2-OLD-STATUS            PIC X(10).
+      *    NEW_STATUS
+           10 H2-NEW-STATUS            PIC X(10).
+      *    CHANGE_USERID
+           10 H2-CHANGE-USERID         PIC X(08).
+      *    CHANGE_TIMESTAMP
+           10 H2-CHANGE-TIMESTAMP      PIC X(26).
+      *    SOURCE_PROGRAM
+           10 H2-SOURCE-PROGRAM        PIC X(08).
+      *    SOURCE_PARAGRAPH
+           10 H2-SOURCE-PARAGRAPH      PIC X(30).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7      *
+      ******************************************************************
