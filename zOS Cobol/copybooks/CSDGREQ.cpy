@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CSDGREQ - COMMON REQUEST LAYOUT FOR ACCOUNT STATUS SERVICES   *
+      ******************************************************************
+           05  ACCOUNT-NO              PIC S9(18).
+           05  SYS-DATE                PIC X(10).
+           05  SYS-TIME                PIC X(08).
+           05  REQUEST-TYPE            PIC X(04).
+           05  REQUEST-USERID          PIC X(08).
+           05  REQUEST-REASON-CODE     PIC X(04).
+           05  APPROVER-USERID         PIC X(08).
