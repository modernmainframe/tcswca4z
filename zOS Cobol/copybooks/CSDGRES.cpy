@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CSDGRES - COMMON RESPONSE LAYOUT FOR ACCOUNT STATUS SERVICES  *
+      ******************************************************************
+           05  CUSTOMER-NAME           PIC X(30).
+           05  CUSTOMER-ID             PIC 9(09).
+           05  MESSAGES                PIC X(60).
+           05  PRODUCT-CODE            PIC X(06).
+           05  UPD-USERID              PIC X(08).
+           05  BRANCH-CODE             PIC X(06).
+           05  ACCOUNT-BALANCE         PIC S9(13)V99.
