@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DCLGEN TABLE(CBS_ACCT_MSTR_DTL)                               *
+      *        LIBRARY(CBSBSDG.COPYLIB(CBSMST))                       *
+      *        QUOTE                                                  *
+      *        APOST                                                  *
+      ******************************************************************
+        01  DCLCBS-ACCT-MSTR-DTL.
+      *    ACCOUNT_NUMBER
+           10 H1-ACCOUNT-NUMBER        PIC S9(18)     USAGE COMP-3.
+      *    ACCOUNT_NAME
+           10 H1-ACCOUNT-NAME          PIC X(30).
+      *    ACCOUNT_STATUS
+           10 H1-ACCOUNT-STATUS        PIC X(10).
+      *    CUSTOMER_ID
+           10 H1-CUSTOMER-ID           PIC S9(09)     USAGE COMP-3.
+      *    PRODUCT_CODE
+           10 H1-PRODUCT-CODE          PIC X(06).
+      *    UPD_USERID
+           10 H1-UPD-USERID            PIC X(08).
+      *    BRANCH_CODE
+           10 H1-BRANCH-CODE           PIC X(06).
+      *    ACCOUNT_BALANCE
+           10 H1-ACCOUNT-BALANCE       PIC S9(13)V99 USAGE COMP-3.
+      *    HOLD_AMOUNT
+           10 H1-HOLD-AMOUNT           PIC S9(13)V99 USAGE COMP-3.
+      *    PENDING_REQ_USERID
+           10 H1-PENDING-USERID        PIC X(08).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10     *
+      ******************************************************************
