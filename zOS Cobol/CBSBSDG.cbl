@@ -1,13 +1,178 @@
       *Mainframe DevOps Demo Program
+      *------------------------------------------------------------
+      * CHANGE HISTORY
+      * 2026-08-08  Converted to a batch driver reading an account
+      *             number extract instead of processing a single
+      *             hardcoded account per run.
+      * 2026-08-08  Fixed reactivation request code mismatch, made the
+      *             audit trail record the approver on checker-driven
+      *             deregistrations, committed deregistration updates
+      *             before the downstream notification is written,
+      *             added file status checks on output file opens, and
+      *             moved maker-checker staging off the shared
+      *             UPD_USERID column onto its own column.
+      * 2026-08-08  Reset the carried-over account status between input
+      *             records, switched the restart checkpoint to an
+      *             input record count instead of an account-number
+      *             boundary, made a failed audit insert produce a
+      *             durable exception record, gated deregistration
+      *             initiation on an explicit request type so a stray
+      *             approval/reactivation code can't start a new hold
+      *             on an active account, and added file status checks
+      *             on the remaining sequential WRITEs.
+      * 2026-08-08  Extended the result/exception/notification output
+      *             files instead of overwriting them on a restart run,
+      *             stopped a failed audit insert from being masked by
+      *             an optimistic success message, and added a
+      *             reject/cancel transaction so a pending deregistration
+      *             can be sent back to ACTIVE instead of being stuck
+      *             in PENDAPPR.
+      * 2026-08-08  Stopped DEREG-ACCT-STATS from writing the restart
+      *             checkpoint record mid-record - it now only commits,
+      *             so the checkpoint isn't advanced past a record until
+      *             that record's result and notification rows have
+      *             also been written, closing a window where an abend
+      *             could leave a deregistration committed but its
+      *             result/notification rows permanently unwritten.
+      * 2026-08-08  Checkpointed every record instead of batching by
+      *             count, so a restart run never re-presents a record
+      *             whose extract rows were already written. Added file
+      *             status checks on the restart control and account
+      *             extract READs. Added ROLLBACK-STATUS-CHANGE so a
+      *             failed audit insert backs out the status UPDATE
+      *             that preceded it instead of leaving the two out of
+      *             step, and reworded the balance/hold block message
+      *             so an open hold on a zero-balance account isn't
+      *             reported as a non-zero balance.
+      *------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBSBSDG.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-IN-FILE
+               ASSIGN TO ACCTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTIN-STATUS.
+      *
+           SELECT ACCT-OUT-FILE
+               ASSIGN TO ACCTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTOUT-STATUS.
+      *
+           SELECT ACCT-EXCP-FILE
+               ASSIGN TO ACCTEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTEXCP-STATUS.
+      *
+           SELECT OPTIONAL ACCT-RESTART-IN-FILE
+               ASSIGN TO ACCTRSTI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTRSTI-STATUS.
+      *
+           SELECT ACCT-RESTART-OUT-FILE
+               ASSIGN TO ACCTRSTO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTRSTO-STATUS.
+      *
+           SELECT ACCT-NOTIFY-FILE
+               ASSIGN TO ACCTNTFY
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTNTFY-STATUS.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-IN-FILE
+           RECORDING MODE IS F.
+       01  ACCT-IN-RECORD.
+           05  ACCT-IN-ACCOUNT-NO      PIC 9(18).
+           05  ACCT-IN-REQUEST-TYPE    PIC X(04).
+           05  ACCT-IN-USERID          PIC X(08).
+           05  ACCT-IN-REASON-CODE     PIC X(04).
+           05  ACCT-IN-APPR-USERID     PIC X(08).
+           05  FILLER                  PIC X(38).
+      *
+       FD  ACCT-OUT-FILE
+           RECORDING MODE IS F.
+       01  ACCT-OUT-RECORD.
+           05  OUT-ACCOUNT-NO          PIC 9(18).
+           05  OUT-CUSTOMER-NAME       PIC X(30).
+           05  OUT-CUSTOMER-ID         PIC 9(09).
+           05  OUT-ACCOUNT-STATUS      PIC X(10).
+           05  OUT-PRODUCT-CODE        PIC X(06).
+           05  OUT-UPD-USERID          PIC X(08).
+           05  OUT-BRANCH-CODE         PIC X(06).
+           05  OUT-ACCOUNT-BALANCE     PIC S9(13)V99.
+           05  OUT-MESSAGES            PIC X(60).
+      *
+       FD  ACCT-EXCP-FILE
+           RECORDING MODE IS F.
+       01  ACCT-EXCP-RECORD.
+           05  EXCP-ACCOUNT-NO         PIC 9(18).
+           05  EXCP-SQLCODE            PIC S9(09).
+           05  EXCP-MESSAGES           PIC X(60).
+           05  EXCP-TIMESTAMP          PIC X(26).
+      *
+       FD  ACCT-RESTART-IN-FILE
+           RECORDING MODE IS F.
+       01  RESTART-IN-RECORD.
+           05  RSTI-LAST-RECORD-COUNT  PIC 9(09).
+      *
+       FD  ACCT-RESTART-OUT-FILE
+           RECORDING MODE IS F.
+       01  RESTART-OUT-RECORD.
+           05  RSTO-LAST-RECORD-COUNT  PIC 9(09).
+      *
+       FD  ACCT-NOTIFY-FILE
+           RECORDING MODE IS F.
+       01  ACCT-NOTIFY-RECORD.
+           05  NTFY-ACCOUNT-NO         PIC 9(18).
+           05  NTFY-CUSTOMER-ID        PIC 9(09).
+           05  NTFY-OLD-STATUS         PIC X(10).
+           05  NTFY-NEW-STATUS         PIC X(10).
+           05  NTFY-EFFECTIVE-TS       PIC X(26).
+      *
        WORKING-STORAGE SECTION.
         01 WS-ACCOUNT-NO-T PIC S9(18).
         01 WS-ACCOUNT-STATUS  PIC X(10).
         01 WK-CONSTANTS.
            05 WK-INACTIVE              PIC X(10) VALUE 'INACTIVE'.
+           05 WK-ACTIVE                PIC X(10) VALUE 'ACTIVE'.
+           05 WK-PENDAPPR              PIC X(10) VALUE 'PENDAPPR'.
+      *
+        01 WS-FILE-STATUSES.
+           05 WS-ACCTIN-STATUS         PIC X(02) VALUE '00'.
+           05 WS-ACCTOUT-STATUS        PIC X(02) VALUE '00'.
+           05 WS-ACCTEXCP-STATUS       PIC X(02) VALUE '00'.
+           05 WS-ACCTRSTI-STATUS       PIC X(02) VALUE '00'.
+           05 WS-ACCTRSTO-STATUS       PIC X(02) VALUE '00'.
+           05 WS-ACCTNTFY-STATUS       PIC X(02) VALUE '00'.
+      *
+        01 WS-SWITCHES.
+           05 WS-EOF-SW                PIC X(01) VALUE 'N'.
+              88 WS-EOF-YES                       VALUE 'Y'.
+           05 WS-BAL-CHECK-SW          PIC X(01) VALUE 'N'.
+              88 WS-BAL-CHECK-FAILED              VALUE 'Y'.
+           05 WS-RESTARTIN-EOF-SW      PIC X(01) VALUE 'N'.
+              88 WS-RESTARTIN-EOF-YES             VALUE 'Y'.
+           05 WS-RESTART-FOUND-SW      PIC X(01) VALUE 'N'.
+              88 WS-RESTART-FOUND                 VALUE 'Y'.
+           05 WS-AUDIT-FAILED-SW       PIC X(01) VALUE 'N'.
+              88 WS-AUDIT-FAILED                  VALUE 'Y'.
+      *
+      *    Position in ACCT-IN-FILE, not the account number itself -
+      *    a rerun must use the same extract in the same sequence for
+      *    the skip-already-processed check below to be valid.
+        01 WS-RECORD-COUNT             PIC 9(09) VALUE ZEROS.
+        01 WS-RESTART-LAST-COUNT       PIC 9(09) VALUE ZEROS.
+      *
+        01 WS-CURRENT-TIMESTAMP        PIC X(26) VALUE SPACES.
+      *
+        01 WK-AUDIT-FIELDS.
+           05 WK-AUDIT-OLD-STATUS      PIC X(10).
+           05 WK-AUDIT-NEW-STATUS      PIC X(10).
+           05 WK-AUDIT-USERID          PIC X(08).
+           05 WK-AUDIT-PARAGRAPH       PIC X(30).
       *
         01 WG-WORK-AREA.
            02 CSDGREQ.
@@ -18,6 +183,10 @@
            EXEC SQL
                 INCLUDE CBSMST
            END-EXEC.
+      *
+           EXEC SQL
+                INCLUDE CBSAUD
+           END-EXEC.
       *
            EXEC SQL
                 INCLUDE SQLCA
@@ -26,19 +195,230 @@
        LINKAGE SECTION.
       *
        PROCEDURE DIVISION.
-           MOVE LOW-VALUES             TO DCLCBS-ACCT-MSTR-DTL.
-      *    MOVE ACCOUNT-NO             TO WS-ACCOUNT-NO-T.
-           MOVE 100000001001           TO WS-ACCOUNT-NO-T.
-           MOVE SPACE                  TO CUSTOMER-NAME.
-           MOVE SPACE                  TO SYS-DATE.
-           MOVE SPACE                  TO SYS-TIME.
-           MOVE ZEROS                  TO CUSTOMER-ID.
-      *
-           PERFORM ACCT-VALID
-              THRU ACCT-VALID-EXIT.
       *
+        0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-ACCOUNTS
+              THRU 2000-PROCESS-ACCOUNTS-EXIT
+              UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+              THRU 9000-TERMINATE-EXIT
            GOBACK.
-
+        0000-MAIN-PROCESS-EXIT.
+           EXIT.
+      *
+        1000-INITIALIZE.
+           MOVE LOW-VALUES             TO DCLCBS-ACCT-MSTR-DTL
+           OPEN INPUT  ACCT-IN-FILE
+           IF WS-ACCTIN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCT-IN-FILE STATUS:'
+                       WS-ACCTIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+      *    Restart control must be read before the output files are
+      *    opened below - whether this is a restart run decides
+      *    whether those files are extended or started fresh.
+           PERFORM 1050-READ-RESTART-CONTROL
+              THRU 1050-READ-RESTART-CONTROL-EXIT
+           PERFORM 1100-OPEN-OUTPUT-FILES
+              THRU 1100-OPEN-OUTPUT-FILES-EXIT
+           PERFORM 2100-READ-ACCT-IN
+              THRU 2100-READ-ACCT-IN-EXIT.
+        1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+        1050-READ-RESTART-CONTROL.
+           OPEN INPUT ACCT-RESTART-IN-FILE
+           IF WS-ACCTRSTI-STATUS = '00'
+               PERFORM UNTIL WS-RESTARTIN-EOF-YES
+                   READ ACCT-RESTART-IN-FILE INTO RESTART-IN-RECORD
+                       AT END
+                          MOVE 'Y' TO WS-RESTARTIN-EOF-SW
+                       NOT AT END
+                          IF WS-ACCTRSTI-STATUS = '00'
+                              MOVE RSTI-LAST-RECORD-COUNT
+                                TO WS-RESTART-LAST-COUNT
+                              MOVE 'Y' TO WS-RESTART-FOUND-SW
+                          ELSE
+                              DISPLAY
+                                 'ERROR READING RESTART-IN FILE STATUS:'
+                                 WS-ACCTRSTI-STATUS
+                              MOVE 16 TO RETURN-CODE
+                              GOBACK
+                          END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCT-RESTART-IN-FILE
+           END-IF.
+        1050-READ-RESTART-CONTROL-EXIT.
+           EXIT.
+      *
+        1100-OPEN-OUTPUT-FILES.
+      *    On a restart run the result/exception/notification extracts
+      *    from the accounts already completed last time must survive
+      *    in this run's output too, so those files are extended
+      *    rather than truncated whenever a restart point was found.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND ACCT-OUT-FILE
+           ELSE
+               OPEN OUTPUT ACCT-OUT-FILE
+           END-IF
+           IF WS-ACCTOUT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCT-OUT-FILE STATUS:'
+                       WS-ACCTOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-RESTART-FOUND
+               OPEN EXTEND ACCT-EXCP-FILE
+           ELSE
+               OPEN OUTPUT ACCT-EXCP-FILE
+           END-IF
+           IF WS-ACCTEXCP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCT-EXCP-FILE STATUS:'
+                       WS-ACCTEXCP-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-RESTART-FOUND
+               OPEN EXTEND ACCT-NOTIFY-FILE
+           ELSE
+               OPEN OUTPUT ACCT-NOTIFY-FILE
+           END-IF
+           IF WS-ACCTNTFY-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCT-NOTIFY-FILE STATUS:'
+                       WS-ACCTNTFY-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT ACCT-RESTART-OUT-FILE
+           IF WS-ACCTRSTO-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCT-RESTART-OUT-FILE STATUS:'
+                       WS-ACCTRSTO-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+        1100-OPEN-OUTPUT-FILES-EXIT.
+           EXIT.
+      *
+        2000-PROCESS-ACCOUNTS.
+           MOVE ACCT-IN-ACCOUNT-NO     TO ACCOUNT-NO
+           MOVE ACCOUNT-NO             TO WS-ACCOUNT-NO-T
+           MOVE ACCT-IN-REQUEST-TYPE   TO REQUEST-TYPE
+           MOVE ACCT-IN-USERID         TO REQUEST-USERID
+           MOVE ACCT-IN-REASON-CODE    TO REQUEST-REASON-CODE
+           MOVE ACCT-IN-APPR-USERID    TO APPROVER-USERID
+           MOVE SPACES                 TO CUSTOMER-NAME
+           MOVE ZEROS                  TO CUSTOMER-ID
+           MOVE SPACES                 TO PRODUCT-CODE
+           MOVE SPACES                 TO UPD-USERID
+           MOVE SPACES                 TO BRANCH-CODE
+           MOVE ZEROS                  TO ACCOUNT-BALANCE
+           MOVE SPACES                 TO MESSAGES
+           MOVE SPACES                 TO WS-ACCOUNT-STATUS
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-RESTART-FOUND
+               AND WS-RECORD-COUNT NOT > WS-RESTART-LAST-COUNT
+               DISPLAY 'SKIPPING ALREADY PROCESSED ACCOUNT '
+                       WS-ACCOUNT-NO-T
+           ELSE
+               PERFORM ACCT-VALID
+                  THRU ACCT-VALID-EXIT
+               PERFORM 2900-WRITE-RESULT
+                  THRU 2900-WRITE-RESULT-EXIT
+               PERFORM 2950-CHECKPOINT
+                  THRU 2950-CHECKPOINT-EXIT
+           END-IF
+           PERFORM 2100-READ-ACCT-IN
+              THRU 2100-READ-ACCT-IN-EXIT.
+        2000-PROCESS-ACCOUNTS-EXIT.
+           EXIT.
+      *
+        2100-READ-ACCT-IN.
+           READ ACCT-IN-FILE INTO ACCT-IN-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                  IF WS-ACCTIN-STATUS NOT = '00'
+                      DISPLAY 'ERROR READING ACCT-IN-FILE STATUS:'
+                              WS-ACCTIN-STATUS
+                      MOVE 16 TO RETURN-CODE
+                      GOBACK
+                  END-IF
+           END-READ.
+        2100-READ-ACCT-IN-EXIT.
+           EXIT.
+      *
+        2900-WRITE-RESULT.
+           MOVE WS-ACCOUNT-NO-T        TO OUT-ACCOUNT-NO
+           MOVE CUSTOMER-NAME          TO OUT-CUSTOMER-NAME
+           MOVE CUSTOMER-ID            TO OUT-CUSTOMER-ID
+           MOVE WS-ACCOUNT-STATUS      TO OUT-ACCOUNT-STATUS
+           MOVE PRODUCT-CODE           TO OUT-PRODUCT-CODE
+           MOVE UPD-USERID             TO OUT-UPD-USERID
+           MOVE BRANCH-CODE            TO OUT-BRANCH-CODE
+           MOVE ACCOUNT-BALANCE        TO OUT-ACCOUNT-BALANCE
+           MOVE MESSAGES               TO OUT-MESSAGES
+           WRITE ACCT-OUT-RECORD
+           IF WS-ACCTOUT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING ACCT-OUT-FILE STATUS:'
+                       WS-ACCTOUT-STATUS
+           END-IF.
+        2900-WRITE-RESULT-EXIT.
+           EXIT.
+      *
+        2950-CHECKPOINT.
+      *    Checkpointed every record, not batched - the restart record
+      *    for WS-RECORD-COUNT may only be written once that record's
+      *    DB2 work is committed AND its result/exception/notification
+      *    rows are on the output files, so a restart run's skip test
+      *    never re-presents a record whose extract rows already exist.
+      *    A per-record COMMIT costs more DB2 overhead than a batched
+      *    one, but this job's volumes don't justify trading that for a
+      *    reprocessing/duplicate-row window on every restart.
+           PERFORM 2955-COMMIT-AND-CHECKPOINT
+              THRU 2955-COMMIT-AND-CHECKPOINT-EXIT.
+        2950-CHECKPOINT-EXIT.
+           EXIT.
+      *
+        2955-COMMIT-AND-CHECKPOINT.
+           EXEC SQL
+                COMMIT
+           END-EXEC
+           MOVE WS-RECORD-COUNT TO RSTO-LAST-RECORD-COUNT
+           WRITE RESTART-OUT-RECORD
+           IF WS-ACCTRSTO-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING ACCT-RESTART-OUT-FILE STATUS:'
+                       WS-ACCTRSTO-STATUS
+           END-IF.
+        2955-COMMIT-AND-CHECKPOINT-EXIT.
+           EXIT.
+      *
+        2956-COMMIT-ONLY.
+      *    Makes the current account's DB2 update durable without
+      *    writing the restart checkpoint for it - the checkpoint is
+      *    only safe to advance once 2900-WRITE-RESULT (and, for a
+      *    deregistration, WRITE-DEREG-NOTIFICATION) have also run for
+      *    this record; see 2950-CHECKPOINT in 2000-PROCESS-ACCOUNTS.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+        2956-COMMIT-ONLY-EXIT.
+           EXIT.
+      *
+        9000-TERMINATE.
+           PERFORM 2955-COMMIT-AND-CHECKPOINT
+              THRU 2955-COMMIT-AND-CHECKPOINT-EXIT
+           CLOSE ACCT-IN-FILE
+                 ACCT-OUT-FILE
+                 ACCT-EXCP-FILE
+                 ACCT-NOTIFY-FILE
+                 ACCT-RESTART-OUT-FILE.
+        9000-TERMINATE-EXIT.
+           EXIT.
+      *
         ACCT-VALID.
       *
            MOVE     WS-ACCOUNT-NO-T    TO H1-ACCOUNT-NUMBER
@@ -61,6 +441,12 @@
       *
            MOVE H1-ACCOUNT-STATUS       TO SYS-DATE
            DISPLAY 'DATE'               SYS-DATE
+      *
+           EXEC SQL
+                SELECT CURRENT TIMESTAMP
+                INTO :WS-CURRENT-TIMESTAMP
+                FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
       *
            EXEC SQL
                 SELECT   *
@@ -82,16 +468,24 @@
              MOVE "SUCCESSFUL" TO MESSAGES
              MOVE H1-ACCOUNT-NAME TO CUSTOMER-NAME
              COMPUTE CUSTOMER-ID = H1-CUSTOMER-ID
+             MOVE H1-PRODUCT-CODE TO PRODUCT-CODE
+             MOVE H1-UPD-USERID TO UPD-USERID
+             MOVE H1-BRANCH-CODE TO BRANCH-CODE
+             COMPUTE ACCOUNT-BALANCE = H1-ACCOUNT-BALANCE
              PERFORM    ACCT-STATUS
              THRU       ACCT-STATUS-EXIT
              DISPLAY 'MESSAGES:'
             WHEN 100
              MOVE "ACCOUNT DOES NOT EXIT WITH BANK" TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+             PERFORM WRITE-EXCEPTION-REC
+                THRU WRITE-EXCEPTION-REC-EXIT
             WHEN OTHER
              DISPLAY "SQLCODE1:" SQLCODE
              MOVE "SQL ERROR" TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+             PERFORM WRITE-EXCEPTION-REC
+                THRU WRITE-EXCEPTION-REC-EXIT
            END-EVALUATE.
         ACCT-VALID-EXIT.
            EXIT.
@@ -113,6 +507,9 @@
              DISPLAY 'ACCOUNT STATUS IS FETCHED'
              MOVE "SUCCESSFUL"          TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+      *
+             PERFORM CHECK-ACCT-BALANCE
+                THRU CHECK-ACCT-BALANCE-EXIT
       *
              PERFORM CHECK-ACCT-STATUS
                 THRU CHECK-ACCT-STATUS-EXIT
@@ -120,30 +517,160 @@
             WHEN 100
              MOVE "NO RECORD FOUND" TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+             PERFORM WRITE-EXCEPTION-REC
+                THRU WRITE-EXCEPTION-REC-EXIT
             WHEN OTHER
              DISPLAY "SQLCODE2:" SQLCODE
              MOVE "SQL ERROR" TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+             PERFORM WRITE-EXCEPTION-REC
+                THRU WRITE-EXCEPTION-REC-EXIT
            END-EVALUATE.
         ACCT-STATUS-EXIT.
            EXIT.
+      *
+        CHECK-ACCT-BALANCE.
+      *    No loan or related-product table exists in this system, so
+      *    this checks only CBS_ACCT_MSTR_DTL's own balance and hold
+      *    fields; there is nothing else to check against.
+           MOVE 'N' TO WS-BAL-CHECK-SW
+           IF H1-ACCOUNT-BALANCE NOT = 0
+               OR H1-HOLD-AMOUNT NOT = 0
+               MOVE 'Y' TO WS-BAL-CHECK-SW
+           END-IF.
+        CHECK-ACCT-BALANCE-EXIT.
+           EXIT.
       *
         CHECK-ACCT-STATUS.
            DISPLAY 'CHECK STATUS PARA'
            EVALUATE WS-ACCOUNT-STATUS
               WHEN 'ACTIVE    '
-               DISPLAY 'DEREGISTER STARTING'
-               MOVE 'ACCOUNT DEREGISTERING' TO MESSAGES
-               PERFORM DEREG-ACCT-STATS
-                  THRU DEREG-ACCT-STATS-EXIT
+               IF REQUEST-TYPE NOT = 'DREG'
+                   MOVE 'ACCOUNT IS ALREADY ACTIVE' TO MESSAGES
+               ELSE
+                   IF WS-BAL-CHECK-FAILED
+                       MOVE 'DEREGISTRATION BLOCKED - BALANCE OR HOLD'
+                         TO MESSAGES
+                   ELSE
+                       PERFORM REQUEST-DEREG-APPROVAL
+                          THRU REQUEST-DEREG-APPROVAL-EXIT
+                   END-IF
+               END-IF
+              WHEN 'PENDAPPR  '
+               IF REQUEST-TYPE = 'REJC'
+                   PERFORM REJECT-DEREG-REQUEST
+                      THRU REJECT-DEREG-REQUEST-EXIT
+               ELSE
+                   IF WS-BAL-CHECK-FAILED
+                       MOVE 'DEREGISTRATION BLOCKED - BALANCE OR HOLD'
+                         TO MESSAGES
+                   ELSE
+                       PERFORM APPROVE-DEREG-REQUEST
+                          THRU APPROVE-DEREG-REQUEST-EXIT
+                   END-IF
+               END-IF
               WHEN 'INACTIVE'
-               MOVE 'CUSTOMER IS NOT REGISTERED' TO MESSAGES
-              WHEN 'OTHER'
-               DISPLAY 'NOT Y OR N'
+               IF REQUEST-TYPE = 'REAC'
+                   PERFORM REACT-ACCT-STATUS
+                      THRU REACT-ACCT-STATUS-EXIT
+               ELSE
+                   MOVE 'CUSTOMER IS NOT REGISTERED' TO MESSAGES
+               END-IF
+              WHEN 'DORMANT   '
+               MOVE 'ACCOUNT IS DORMANT - PLEASE CONTACT BANK'
+                 TO MESSAGES
+              WHEN 'CLOSED    '
+               MOVE 'ACCOUNT IS CLOSED' TO MESSAGES
+              WHEN 'FROZEN    '
+               MOVE 'ACCOUNT IS FROZEN - PLEASE CONTACT BANK'
+                 TO MESSAGES
+              WHEN OTHER
+               DISPLAY 'UNKNOWN ACCOUNT STATUS'
                MOVE 'PLEASE CONTACT BANK' TO MESSAGES
            END-EVALUATE.
         CHECK-ACCT-STATUS-EXIT.
             EXIT.
+      *
+        REQUEST-DEREG-APPROVAL.
+           DISPLAY 'DEREGISTRATION REQUEST RAISED'
+           EXEC SQL
+                UPDATE CBS_ACCT_MSTR_DTL
+                   SET ACCOUNT_STATUS     = :WK-PENDAPPR,
+                       PENDING_REQ_USERID = :REQUEST-USERID
+                 WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE WK-ACTIVE          TO WK-AUDIT-OLD-STATUS
+               MOVE WK-PENDAPPR        TO WK-AUDIT-NEW-STATUS
+               MOVE REQUEST-USERID     TO WK-AUDIT-USERID
+               MOVE 'REQUEST-DEREG-APPROVAL' TO WK-AUDIT-PARAGRAPH
+               PERFORM WRITE-STATUS-AUDIT
+                  THRU WRITE-STATUS-AUDIT-EXIT
+               IF WS-AUDIT-FAILED
+                   PERFORM ROLLBACK-STATUS-CHANGE
+                      THRU ROLLBACK-STATUS-CHANGE-EXIT
+               ELSE
+                   MOVE WK-PENDAPPR    TO WS-ACCOUNT-STATUS
+                   MOVE 'DEREGISTRATION PENDING APPROVAL' TO MESSAGES
+               END-IF
+           ELSE
+               DISPLAY 'SQLCODE3:' SQLCODE
+               MOVE 'SQL ERROR RAISING DEREG REQUEST' TO MESSAGES
+               PERFORM WRITE-EXCEPTION-REC
+                  THRU WRITE-EXCEPTION-REC-EXIT
+           END-IF.
+        REQUEST-DEREG-APPROVAL-EXIT.
+           EXIT.
+      *
+        APPROVE-DEREG-REQUEST.
+           EVALUATE TRUE
+            WHEN REQUEST-TYPE NOT = 'APPR'
+             MOVE 'DEREGISTRATION PENDING APPROVAL' TO MESSAGES
+            WHEN APPROVER-USERID = SPACES
+               OR APPROVER-USERID = H1-PENDING-USERID
+             MOVE 'APPROVER MUST DIFFER FROM REQUESTER' TO MESSAGES
+            WHEN OTHER
+             PERFORM DEREG-ACCT-STATS
+                THRU DEREG-ACCT-STATS-EXIT
+           END-EVALUATE.
+        APPROVE-DEREG-REQUEST-EXIT.
+           EXIT.
+      *
+        REJECT-DEREG-REQUEST.
+           DISPLAY 'DEREGISTRATION REQUEST REJECTED'
+           IF REQUEST-REASON-CODE = SPACES
+               MOVE 'REJECTION REQUIRES A REASON CODE' TO MESSAGES
+           ELSE
+               EXEC SQL
+                    UPDATE CBS_ACCT_MSTR_DTL
+                       SET ACCOUNT_STATUS     = :WK-ACTIVE,
+                           PENDING_REQ_USERID = SPACES
+                     WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE WK-PENDAPPR          TO WK-AUDIT-OLD-STATUS
+                   MOVE WK-ACTIVE            TO WK-AUDIT-NEW-STATUS
+                   MOVE REQUEST-USERID       TO WK-AUDIT-USERID
+                   MOVE 'REJECT-DEREG-REQUEST' TO WK-AUDIT-PARAGRAPH
+                   PERFORM WRITE-STATUS-AUDIT
+                      THRU WRITE-STATUS-AUDIT-EXIT
+                   IF WS-AUDIT-FAILED
+                       PERFORM ROLLBACK-STATUS-CHANGE
+                          THRU ROLLBACK-STATUS-CHANGE-EXIT
+                   ELSE
+                       MOVE WK-ACTIVE        TO WS-ACCOUNT-STATUS
+                       MOVE 'DEREGISTRATION REQUEST REJECTED'
+                         TO MESSAGES
+                   END-IF
+               ELSE
+                   DISPLAY 'SQLCODE4:' SQLCODE
+                   MOVE 'SQL ERROR REJECTING DEREG REQUEST' TO MESSAGES
+                   PERFORM WRITE-EXCEPTION-REC
+                      THRU WRITE-EXCEPTION-REC-EXIT
+               END-IF
+           END-IF.
+        REJECT-DEREG-REQUEST-EXIT.
+           EXIT.
       *
         DEREG-ACCT-STATS.
            MOVE H1-ACCOUNT-NAME TO CUSTOMER-NAME.
@@ -155,6 +682,136 @@
                  WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
            END-EXEC.
            DISPLAY SQLCODE
-            MOVE "CUSTOMER DEREGISTERED SUCESSFULLY" TO MESSAGES.
+           IF SQLCODE = 0
+               MOVE WS-ACCOUNT-STATUS  TO WK-AUDIT-OLD-STATUS
+               MOVE WK-INACTIVE        TO WK-AUDIT-NEW-STATUS
+               MOVE APPROVER-USERID    TO WK-AUDIT-USERID
+               MOVE 'DEREG-ACCT-STATS' TO WK-AUDIT-PARAGRAPH
+               PERFORM WRITE-STATUS-AUDIT
+                  THRU WRITE-STATUS-AUDIT-EXIT
+               IF WS-AUDIT-FAILED
+                   PERFORM ROLLBACK-STATUS-CHANGE
+                      THRU ROLLBACK-STATUS-CHANGE-EXIT
+               ELSE
+                   MOVE WK-INACTIVE    TO WS-ACCOUNT-STATUS
+                   PERFORM 2956-COMMIT-ONLY
+                      THRU 2956-COMMIT-ONLY-EXIT
+                   PERFORM WRITE-DEREG-NOTIFICATION
+                      THRU WRITE-DEREG-NOTIFICATION-EXIT
+                   MOVE "CUSTOMER DEREGISTERED SUCESSFULLY" TO MESSAGES
+               END-IF
+           ELSE
+               MOVE "SQL ERROR DEREGISTERING ACCOUNT" TO MESSAGES
+               PERFORM WRITE-EXCEPTION-REC
+                  THRU WRITE-EXCEPTION-REC-EXIT
+           END-IF.
         DEREG-ACCT-STATS-EXIT.
-            EXIT.
\ No newline at end of file
+            EXIT.
+      *
+        REACT-ACCT-STATUS.
+           DISPLAY 'REACTIVATE PARA'
+           IF REQUEST-REASON-CODE = SPACES
+               MOVE 'REACTIVATION REQUIRES A REASON CODE' TO MESSAGES
+           ELSE
+               MOVE H1-ACCOUNT-NAME TO CUSTOMER-NAME
+               MOVE H1-CUSTOMER-ID  TO CUSTOMER-ID
+               EXEC SQL
+                    UPDATE CBS_ACCT_MSTR_DTL
+                       SET ACCOUNT_STATUS = :WK-ACTIVE
+                     WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+               END-EXEC
+               DISPLAY SQLCODE
+               IF SQLCODE = 0
+                   MOVE WK-INACTIVE          TO WK-AUDIT-OLD-STATUS
+                   MOVE WK-ACTIVE            TO WK-AUDIT-NEW-STATUS
+                   MOVE REQUEST-USERID       TO WK-AUDIT-USERID
+                   MOVE 'REACT-ACCT-STATUS'  TO WK-AUDIT-PARAGRAPH
+                   PERFORM WRITE-STATUS-AUDIT
+                      THRU WRITE-STATUS-AUDIT-EXIT
+                   IF WS-AUDIT-FAILED
+                       PERFORM ROLLBACK-STATUS-CHANGE
+                          THRU ROLLBACK-STATUS-CHANGE-EXIT
+                   ELSE
+                       MOVE WK-ACTIVE        TO WS-ACCOUNT-STATUS
+                       MOVE "ACCOUNT REACTIVATED SUCCESSFULLY"
+                         TO MESSAGES
+                   END-IF
+               ELSE
+                   MOVE "SQL ERROR REACTIVATING ACCOUNT" TO MESSAGES
+                   PERFORM WRITE-EXCEPTION-REC
+                      THRU WRITE-EXCEPTION-REC-EXIT
+               END-IF
+           END-IF.
+        REACT-ACCT-STATUS-EXIT.
+            EXIT.
+      *
+        WRITE-STATUS-AUDIT.
+           MOVE 'N' TO WS-AUDIT-FAILED-SW
+           MOVE H1-ACCOUNT-NUMBER      TO H2-ACCOUNT-NUMBER
+           MOVE WK-AUDIT-OLD-STATUS    TO H2-OLD-STATUS
+           MOVE WK-AUDIT-NEW-STATUS    TO H2-NEW-STATUS
+           MOVE WK-AUDIT-USERID        TO H2-CHANGE-USERID
+           MOVE WS-CURRENT-TIMESTAMP   TO H2-CHANGE-TIMESTAMP
+           MOVE 'CBSBSDG'              TO H2-SOURCE-PROGRAM
+           MOVE WK-AUDIT-PARAGRAPH     TO H2-SOURCE-PARAGRAPH
+           EXEC SQL
+                INSERT INTO CBS_ACCT_STATUS_AUDIT
+                     (ACCOUNT_NUMBER,   OLD_STATUS,
+                      NEW_STATUS,       CHANGE_USERID,
+                      CHANGE_TIMESTAMP, SOURCE_PROGRAM,
+                      SOURCE_PARAGRAPH)
+                VALUES
+                     (:H2-ACCOUNT-NUMBER, :H2-OLD-STATUS,
+                      :H2-NEW-STATUS,     :H2-CHANGE-USERID,
+                      :H2-CHANGE-TIMESTAMP, :H2-SOURCE-PROGRAM,
+                      :H2-SOURCE-PARAGRAPH)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'AUDIT INSERT FAILED SQLCODE:' SQLCODE
+               MOVE 'Y' TO WS-AUDIT-FAILED-SW
+               MOVE 'AUDIT INSERT FAILED - CHANGE NOT AUDITED'
+                 TO MESSAGES
+               PERFORM WRITE-EXCEPTION-REC
+                  THRU WRITE-EXCEPTION-REC-EXIT
+           END-IF.
+        WRITE-STATUS-AUDIT-EXIT.
+           EXIT.
+      *
+        ROLLBACK-STATUS-CHANGE.
+      *    Undoes the status UPDATE the caller just issued when its
+      *    CBS_ACCT_STATUS_AUDIT insert failed, so ACCOUNT_STATUS can
+      *    never become durable without a matching audit row - the
+      *    caller's own WS-ACCOUNT-STATUS/MESSAGES are left untouched
+      *    by the UPDATE that is being backed out here.
+           EXEC SQL
+                ROLLBACK
+           END-EXEC.
+        ROLLBACK-STATUS-CHANGE-EXIT.
+           EXIT.
+      *
+        WRITE-EXCEPTION-REC.
+           MOVE WS-ACCOUNT-NO-T        TO EXCP-ACCOUNT-NO
+           MOVE SQLCODE                TO EXCP-SQLCODE
+           MOVE MESSAGES               TO EXCP-MESSAGES
+           MOVE WS-CURRENT-TIMESTAMP   TO EXCP-TIMESTAMP
+           WRITE ACCT-EXCP-RECORD
+           IF WS-ACCTEXCP-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING ACCT-EXCP-FILE STATUS:'
+                       WS-ACCTEXCP-STATUS
+           END-IF.
+        WRITE-EXCEPTION-REC-EXIT.
+           EXIT.
+      *
+        WRITE-DEREG-NOTIFICATION.
+           MOVE H1-ACCOUNT-NUMBER      TO NTFY-ACCOUNT-NO
+           MOVE CUSTOMER-ID            TO NTFY-CUSTOMER-ID
+           MOVE WK-AUDIT-OLD-STATUS    TO NTFY-OLD-STATUS
+           MOVE WK-AUDIT-NEW-STATUS    TO NTFY-NEW-STATUS
+           MOVE WS-CURRENT-TIMESTAMP   TO NTFY-EFFECTIVE-TS
+           WRITE ACCT-NOTIFY-RECORD
+           IF WS-ACCTNTFY-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING ACCT-NOTIFY-FILE STATUS:'
+                       WS-ACCTNTFY-STATUS
+           END-IF.
+        WRITE-DEREG-NOTIFICATION-EXIT.
+           EXIT.
